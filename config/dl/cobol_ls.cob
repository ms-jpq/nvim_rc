@@ -8,43 +8,194 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT TMPF ASSIGN TO "tmp.txt".
+       SELECT TMPF ASSIGN TO DYNAMIC TMPF-NAME
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS TMPF-FS.
+       SELECT VER-FILE ASSIGN TO DYNAMIC VERSIONS-FILE
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS VER-FS.
+       SELECT LOG-FILE-SEL ASSIGN TO DYNAMIC LOG-FILE
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS LOG-FS.
+       SELECT STAMP-FILE-SEL ASSIGN TO DYNAMIC STAMP-FILE
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS STAMP-FS.
+       SELECT MANIFEST-FILE-SEL ASSIGN TO DYNAMIC MANIFEST-FILE-NAME
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS MANIFEST-FS.
 
        DATA DIVISION.
        FILE SECTION.
        FD TMPF.
        01 TMP PIC X(9999).
 
+       FD VER-FILE.
+       01 VER-REC PIC X(1250).
+
+       FD LOG-FILE-SEL.
+       01 LOG-REC PIC X(350).
+
+       FD STAMP-FILE-SEL.
+       01 STAMP-REC PIC X(99).
+
+       FD MANIFEST-FILE-SEL.
+       01 MANIFEST-REC PIC X(300).
+
        WORKING-STORAGE SECTION.
        01 PTR POINTER.
        01 ENV-NAME PIC XXX VALUE "BIN".
        01 ENV-LEN PIC 9(8) BINARY.
 
+       01 ENV-NAME-RAW PIC X(60).
+       01 ENV-NAME-BUF PIC X(64).
+       01 ENV-VALUE PIC X(999).
+       01 ENV-FOUND PIC X VALUE "N".
+           88 ENV-IS-FOUND VALUE "Y".
+
        01 BIN PIC X(99).
+       01 BIN-DEFAULT PIC X(99).
        01 TMPD PIC X(99).
+       01 TMPF-FS PIC XX.
+
+       01 PID-VAL PIC 9(9) BINARY.
+       01 PID-DISPLAY PIC 9(9).
+       01 TMPF-NAME PIC X(175).
+       01 BOOTSTRAP-FILE PIC X(80).
+       01 SCRATCH-DIR PIC X(99) VALUE SPACES.
+
+       01 HOME-DIR PIC X(99).
+       01 CACHE-DIR PIC X(150).
+       01 VERSIONS-FILE PIC X(160).
+       01 LOG-FILE PIC X(160).
+       01 LOG-FS PIC XX.
+       01 LOG-RETVAL PIC 999.
+
+       01 LOCK-FILE-NAME PIC X(165) VALUE SPACES.
+       01 LOCK-PID-FILE PIC X(175) VALUE SPACES.
+       01 LOCK-READY-FILE PIC X(175) VALUE SPACES.
+       01 LOCK-PID-VALUE PIC X(20) VALUE SPACES.
+       01 LOCK-WAIT-COUNT PIC 9(4) VALUE 0.
+
+       01 VO-RAW PIC X(999) VALUE SPACES.
+       01 VO-PTR PIC 9(4).
+       01 VO-LEN PIC 9(4).
+       01 VO-TOKEN PIC X(180).
+       01 VO-EQ-COUNT PIC 9(4).
+       01 VO-REPO-PART PIC X(80).
+       01 VO-VALUE-PART PIC X(99).
+       01 VO-IDX PIC 99.
+       01 VO-MATCH-VALUE PIC X(99) VALUE SPACES.
+       01 VO-MATCH-FLAG PIC X VALUE "N".
+           88 VO-MATCH-FOUND VALUE "Y".
+       01 VERSION-OVERRIDE-TABLE.
+           05 VO-ENTRY OCCURS 20 TIMES.
+               10 VO-REPO-T PIC X(80).
+               10 VO-VALUE-T PIC X(99).
+       01 VERSION-OVERRIDE-COUNT PIC 99 VALUE 0.
+       01 VO-OVERFLOW-FLAG PIC X VALUE "N".
+           88 VO-OVERFLOW-WARNED VALUE "Y".
+       01 VERSION-OVERRIDE-WILDCARD-VALUE PIC X(99) VALUE SPACES.
+       01 VERSION-OVERRIDE-WILDCARD-FLAG PIC X VALUE "N".
+           88 VERSION-OVERRIDE-WILDCARD-IS-SET VALUE "Y".
+       01 ENTRY-FAILED-FLAG PIC X VALUE "N".
+           88 ENTRY-FAILED VALUE "Y".
+       01 ROLLBACK-URI-READY-FLAG PIC X VALUE "N".
+           88 ROLLBACK-URI-IS-READY VALUE "Y".
+
+       01 DRY-RUN-FLAG PIC X VALUE "N".
+           88 DRY-RUN-ON VALUE "Y".
+
+       01 MIRROR-BASE-VALUE PIC X(150) VALUE SPACES.
+       01 MIRROR-BASE-FLAG PIC X VALUE "N".
+           88 MIRROR-BASE-IS-SET VALUE "Y".
+
+       01 MANIFEST-OVERRIDE-VALUE PIC X(150) VALUE SPACES.
+       01 MANIFEST-OVERRIDE-FLAG PIC X VALUE "N".
+           88 MANIFEST-OVERRIDE-IS-SET VALUE "Y".
+       01 MANIFEST-FILE-NAME PIC X(160).
+       01 MANIFEST-FS PIC XX.
+       01 MANIFEST-TRIMMED PIC X(300).
+       01 MANIFEST-OVERFLOW-FLAG PIC X VALUE "N".
+           88 MANIFEST-OVERFLOW-WARNED VALUE "Y".
+
+       01 SKIP-FLAG PIC X VALUE "N".
+           88 SKIP-ENTRY VALUE "Y".
+       01 STAMP-FILE PIC X(160).
+       01 STAMP-FS PIC XX.
+       01 STAMP-VALUE PIC X(99).
+
+       01 VER-FS PIC XX.
+       01 VER-REPO-FLD PIC X(80).
+       01 VER-PLATFORM-FLD PIC X(20).
+       01 VER-VERSION-FLD PIC X(99).
+       01 VER-URI-FLD PIC X(999).
+       01 VER-TS PIC X(26).
+       01 VER-MATCH-COUNT PIC 99 VALUE 0.
+       01 VER-HIST-TABLE.
+           05 VER-HIST-REC OCCURS 20 TIMES.
+               10 VER-HIST-VERSION PIC X(99).
+               10 VER-HIST-URI PIC X(999).
+       01 VER-HIST-IDX PIC 99.
+       01 VER-HIST-CAP PIC 99 VALUE 5.
+
+       01 NEW-VER-LINE PIC X(1250).
+       01 ALL-LINE-TABLE.
+           05 ALL-LINE-ENTRY OCCURS 200 TIMES.
+               10 ALL-LINE-TEXT PIC X(1250).
+               10 ALL-LINE-REPO PIC X(80).
+               10 ALL-LINE-PLATFORM PIC X(20).
+       01 ALL-LINE-COUNT PIC 999 VALUE 0.
+       01 ALL-LINE-IDX PIC 999.
+       01 KEY-MATCH-COUNT PIC 99.
+       01 KEY-DROP-COUNT PIC 99.
+       01 KEY-SEEN-COUNT PIC 99.
 
        01 SH PIC X(9999).
-       01 SPIT PIC X(8) VALUE ">tmp.txt".
-       01 RETVAL PIC 999 VALUE 0.
+       01 SPIT PIC X(160).
+       01 RETVAL PIC 9(9) VALUE 0.
+       01 RUN-RESULT-CODE PIC 9(9) VALUE 0.
 
        01 OSTYPE PIC X(99).
        01 OS-IDX PIC 99.
+       01 ARCH-RAW PIC X(99).
+       01 ARCH-IDX PIC 9 VALUE 0.
+       01 OS-KIND PIC 9 VALUE 0.
+       01 PLATFORM-TAG PIC X(20) VALUE SPACES.
 
-       01 REPO PIC X(37) VALUE "eclipse-che4z/che-che4z-lsp-for-cobol".
+       01 REPO PIC X(80) VALUE "eclipse-che4z/che-che4z-lsp-for-cobol".
+       01 ASSET-PREFIX PIC X(80) VALUE "cobol-language-support".
        01 VERSION PIC X(99).
        01 URI PIC X(999).
 
        01 NAIVE PIC X(99).
 
+       01 ENTRY-REPO-FLD PIC X(80).
+       01 ENTRY-ASSET-FLD PIC X(80).
+       01 ENTRY-BIN-FLD PIC X(99).
+       01 ENTRY-TABLE.
+           05 ENTRY-REC-T OCCURS 20 TIMES.
+               10 ENTRY-REPO-T PIC X(80).
+               10 ENTRY-ASSET-T PIC X(80).
+               10 ENTRY-BIN-T PIC X(99).
+       01 ENTRY-COUNT PIC 99 VALUE 0.
+       01 ENTRY-IDX PIC 99 VALUE 0.
+
        LINKAGE SECTION.
        01 ENV PIC X(9999).
 
        PROCEDURE DIVISION.
+           PERFORM MAIN-LOGIC.
+           STOP RUN.
+
+       MAIN-LOGIC.
+           PERFORM READ-DRY-RUN-FLAG.
+           PERFORM SETUP-PATHS.
+
            SET PTR TO ADDRESS OF ENV-NAME.
            CALL "getenv" USING BY VALUE PTR RETURNING PTR
            IF PTR = NULL THEN
              MOVE 1 TO RETURN-CODE
-             EXIT PROGRAM
+             PERFORM ABORT-RUN
            ELSE
              SET ADDRESS OF ENV TO PTR
              MOVE 0 TO ENV-LEN
@@ -52,110 +203,837 @@
                FOR CHARACTERS BEFORE INITIAL X"00"
              MOVE ENV(1:ENV-LEN) TO BIN
            END-IF.
+           MOVE BIN TO BIN-DEFAULT.
+
+           PERFORM READ-VERSION-OVERRIDE.
+           PERFORM READ-MIRROR-BASE.
+           PERFORM READ-MANIFEST-OVERRIDE.
+           PERFORM LOAD-MANIFEST.
+
+           PERFORM CREATE-SCRATCH-DIR.
+           PERFORM DETECT-OSTYPE.
+           PERFORM DETECT-ARCH.
+           PERFORM CLASSIFY-PLATFORM.
+
+           IF DRY-RUN-ON
+             DISPLAY "DL: [dry-run] BIN(default)=" FUNCTION TRIM(BIN-DEFAULT)
+             DISPLAY "DL: [dry-run] OSTYPE=" FUNCTION TRIM(OSTYPE)
+                " ARCH=" FUNCTION TRIM(ARCH-RAW)
+                " PLATFORM=" FUNCTION TRIM(PLATFORM-TAG)
+           END-IF.
+
+           MOVE 0 TO RUN-RESULT-CODE.
+           PERFORM VARYING ENTRY-IDX FROM 1 BY 1 UNTIL ENTRY-IDX > ENTRY-COUNT
+             PERFORM PROCESS-ENTRY
+             IF RETURN-CODE > RUN-RESULT-CODE
+               MOVE RETURN-CODE TO RUN-RESULT-CODE
+             END-IF
+           END-PERFORM.
+
+           PERFORM REMOVE-SCRATCH-DIR.
+           MOVE RUN-RESULT-CODE TO RETURN-CODE.
+
+       PROCESS-ENTRY.
+           MOVE ENTRY-REPO-T(ENTRY-IDX) TO REPO.
+           MOVE ENTRY-ASSET-T(ENTRY-IDX) TO ASSET-PREFIX.
+           IF FUNCTION TRIM(ENTRY-BIN-T(ENTRY-IDX)) = SPACES
+             MOVE BIN-DEFAULT TO BIN
+           ELSE
+             MOVE ENTRY-BIN-T(ENTRY-IDX) TO BIN
+           END-IF.
+           IF OS-KIND = 3
+             STRING FUNCTION TRIM(BIN) ".exe" DELIMITED BY SIZE INTO BIN
+           END-IF.
+
+           MOVE SPACES TO URI.
+           MOVE SPACES TO VERSION.
+           MOVE "N" TO ROLLBACK-URI-READY-FLAG.
+           MOVE "N" TO ENTRY-FAILED-FLAG.
+           MOVE 0 TO RETURN-CODE.
+
+           PERFORM RESOLVE-VERSION-FOR-ENTRY.
+
+           IF NOT ENTRY-FAILED
+             PERFORM BUILD-URI
+             IF DRY-RUN-ON
+               PERFORM DISPLAY-DRY-RUN-ENTRY
+             ELSE
+               PERFORM CHECK-CURRENT-VERSION
+               IF SKIP-ENTRY
+                 DISPLAY "DL: " FUNCTION TRIM(REPO) " already at "
+                    FUNCTION TRIM(VERSION) " -- skipping reinstall"
+                 MOVE 0 TO RETURN-CODE
+                 PERFORM APPEND-LOG-LINE
+               ELSE
+                 PERFORM RUN-INSTALL-PIPELINE
+               END-IF
+             END-IF
+           END-IF.
+
+       RESOLVE-VERSION-FOR-ENTRY.
+           MOVE "N" TO VO-MATCH-FLAG.
+           MOVE SPACES TO VO-MATCH-VALUE.
+           PERFORM VARYING VO-IDX FROM 1 BY 1
+               UNTIL VO-IDX > VERSION-OVERRIDE-COUNT
+             IF FUNCTION TRIM(VO-REPO-T(VO-IDX)) = FUNCTION TRIM(REPO)
+               MOVE VO-VALUE-T(VO-IDX) TO VO-MATCH-VALUE
+               SET VO-MATCH-FOUND TO TRUE
+             END-IF
+           END-PERFORM.
+           IF NOT VO-MATCH-FOUND AND VERSION-OVERRIDE-WILDCARD-IS-SET
+              AND ENTRY-COUNT = 1
+             MOVE VERSION-OVERRIDE-WILDCARD-VALUE TO VO-MATCH-VALUE
+             SET VO-MATCH-FOUND TO TRUE
+           END-IF.
+           IF VO-MATCH-FOUND
+             IF FUNCTION UPPER-CASE(FUNCTION TRIM(VO-MATCH-VALUE))
+                = "ROLLBACK"
+               PERFORM FIND-ROLLBACK-VERSION
+             ELSE
+               MOVE VO-MATCH-VALUE TO VERSION
+             END-IF
+           ELSE
+             PERFORM RESOLVE-LATEST-VERSION
+           END-IF.
+
+       DISPLAY-DRY-RUN-ENTRY.
+           DISPLAY "DL: [dry-run] repo=" FUNCTION TRIM(REPO)
+              " version=" FUNCTION TRIM(VERSION)
+              " bin=" FUNCTION TRIM(BIN).
+           DISPLAY "DL: [dry-run]   uri=" FUNCTION TRIM(URI).
+           IF OS-KIND = 3
+             DISPLAY "DL: [dry-run]   server-glob=<tmpdir>/extension/"
+                "server/native/*"
+           ELSE
+             DISPLAY "DL: [dry-run]   server-glob=<tmpdir>/extension/"
+                "server/native/server-*"
+           END-IF.
 
+       CHECK-CURRENT-VERSION.
+           MOVE "N" TO SKIP-FLAG.
+           MOVE SPACES TO STAMP-FILE.
+           STRING FUNCTION TRIM(BIN) ".version" DELIMITED BY SIZE
+             INTO STAMP-FILE.
+           OPEN INPUT STAMP-FILE-SEL.
+           IF STAMP-FS = "00"
+             MOVE SPACES TO STAMP-VALUE
+             READ STAMP-FILE-SEL INTO STAMP-VALUE
+               AT END CONTINUE
+             END-READ
+             IF FUNCTION TRIM(STAMP-VALUE) = FUNCTION TRIM(VERSION)
+               SET SKIP-ENTRY TO TRUE
+             END-IF
+             CLOSE STAMP-FILE-SEL
+           END-IF.
+
+       RUN-INSTALL-PIPELINE.
+           MOVE SPACES TO TMPD.
+           MOVE SPACES TO TMPF-NAME.
+           STRING FUNCTION TRIM(SCRATCH-DIR) "/tmpd-" ENTRY-IDX ".txt"
+             DELIMITED BY SIZE INTO TMPF-NAME.
+           MOVE SPACES TO SPIT.
+           STRING ">" FUNCTION TRIM(TMPF-NAME) DELIMITED BY SIZE INTO SPIT.
            MOVE SPACES TO SH.
-           MOVE SPACES TO TMP.
+           STRING "mktemp -d" " " SPIT
+           DELIMITED SIZE INTO SH.
+           CALL "SYSTEM" USING SH RETURNING RETVAL.
+           IF RETVAL NOT = 0
+             COMPUTE RETURN-CODE = RETVAL / 256
+             PERFORM ABORT-ENTRY
+           END-IF.
+
+           IF NOT ENTRY-FAILED
+             MOVE SPACES TO TMP
+             OPEN INPUT TMPF
+             IF TMPF-FS NOT = "00"
+               DISPLAY "DL: could not read temp capture file "
+                  FUNCTION TRIM(TMPF-NAME)
+               MOVE 1 TO RETURN-CODE
+               PERFORM ABORT-ENTRY
+             ELSE
+               READ TMPF INTO TMPD
+               CLOSE TMPF
+             END-IF
+           END-IF.
+
+           IF NOT ENTRY-FAILED
+             MOVE SPACES TO NAIVE
+             STRING FUNCTION TRIM(TMPD) "/extension/server/native"
+               DELIMITED BY SIZE INTO NAIVE
+
+             IF OS-KIND = 3
+               STRING FUNCTION TRIM(NAIVE) "/*" DELIMITED BY SIZE INTO NAIVE
+             ELSE
+               STRING FUNCTION TRIM(NAIVE) "/server-*"
+                 DELIMITED BY SIZE INTO NAIVE
+             END-IF
+
+             MOVE SPACES TO SH
+             STRING "bash -c 'set -Eeuo pipefail; get.sh "
+                    FUNCTION TRIM(URI) " > " FUNCTION TRIM(TMPD)
+                    "/asset.vsix; get.sh " FUNCTION TRIM(URI)
+                    ".sha256 > " FUNCTION TRIM(TMPD)
+                    "/asset.sha256; read -r E JUNK < " FUNCTION TRIM(TMPD)
+                    "/asset.sha256; A=$(sha256sum " FUNCTION TRIM(TMPD)
+                    "/asset.vsix); A=${A%% *}; [ $E = $A ]'"
+             DELIMITED BY SIZE INTO SH
+             CALL "SYSTEM" USING SH RETURNING RETVAL
+             IF RETVAL NOT = 0
+               DISPLAY "DL: checksum verification failed for "
+                  FUNCTION TRIM(URI)
+               COMPUTE RETURN-CODE = RETVAL / 256
+               PERFORM ABORT-ENTRY
+             END-IF
+           END-IF.
+
+           IF NOT ENTRY-FAILED
+             MOVE SPACES TO SH
+             STRING "FMT=zip unpack.sh " FUNCTION TRIM(TMPD)
+                    " < " FUNCTION TRIM(TMPD) "/asset.vsix"
+             DELIMITED BY SIZE INTO SH
+             CALL "SYSTEM" USING SH RETURNING RETVAL
+             IF RETVAL NOT = 0
+               COMPUTE RETURN-CODE = RETVAL / 256
+               PERFORM ABORT-ENTRY
+             END-IF
+           END-IF.
+
+           IF NOT ENTRY-FAILED
+             MOVE SPACES TO SH
+             STRING "install -v -b -- " FUNCTION TRIM(NAIVE) " "
+                    FUNCTION TRIM(BIN)
+             DELIMITED BY SIZE INTO SH
+             CALL "SYSTEM" USING SH RETURNING RETVAL
+             IF RETVAL NOT = 0
+               COMPUTE RETURN-CODE = RETVAL / 256
+               PERFORM ABORT-ENTRY
+             END-IF
+           END-IF.
+
+           IF NOT ENTRY-FAILED
+             MOVE 0 TO RETURN-CODE
+             PERFORM WRITE-VERSION-STAMP
+             PERFORM APPEND-LOG-LINE
+             PERFORM APPEND-VERSION-RECORD
+
+             MOVE SPACES TO SH
+             STRING "rm -v -fr -- " FUNCTION TRIM(TMPD)
+             DELIMITED BY SIZE INTO SH
+             CALL "SYSTEM" USING SH RETURNING RETVAL
+             IF RETVAL NOT = 0
+               DISPLAY "DL: warning -- could not remove temp dir "
+                  FUNCTION TRIM(TMPD) " for " FUNCTION TRIM(REPO)
+             END-IF
+             MOVE SPACES TO TMPD
+           END-IF.
 
-           STRING "mktemp -d | tr -d -- '\n'" " " SPIT
+       WRITE-VERSION-STAMP.
+           MOVE SPACES TO STAMP-FILE.
+           STRING FUNCTION TRIM(BIN) ".version" DELIMITED BY SIZE
+             INTO STAMP-FILE.
+           MOVE SPACES TO STAMP-REC.
+           MOVE VERSION TO STAMP-REC.
+           OPEN OUTPUT STAMP-FILE-SEL.
+           WRITE STAMP-REC.
+           CLOSE STAMP-FILE-SEL.
+
+       CREATE-SCRATCH-DIR.
+           CALL "getpid" RETURNING PID-VAL.
+           MOVE PID-VAL TO PID-DISPLAY.
+           MOVE SPACES TO BOOTSTRAP-FILE.
+           STRING "/tmp/dl-scratch-" PID-DISPLAY ".txt" DELIMITED BY SIZE
+             INTO BOOTSTRAP-FILE.
+           MOVE BOOTSTRAP-FILE TO TMPF-NAME.
+           MOVE SPACES TO SPIT.
+           STRING ">" FUNCTION TRIM(TMPF-NAME) DELIMITED BY SIZE INTO SPIT.
+           MOVE SPACES TO SH.
+           STRING "mktemp -d" " " SPIT
            DELIMITED SIZE INTO SH.
            CALL "SYSTEM" USING SH RETURNING RETVAL.
            IF RETVAL NOT = 0
-             MOVE RETVAL TO RETURN-CODE
-             EXIT PROGRAM
+             COMPUTE RETURN-CODE = RETVAL / 256
+             PERFORM ABORT-RUN
            END-IF.
+           MOVE SPACES TO TMP.
            OPEN INPUT TMPF.
-           READ TMPF into TMPD.
+           IF TMPF-FS NOT = "00"
+             DISPLAY "DL: could not read temp capture file "
+                FUNCTION TRIM(TMPF-NAME)
+             MOVE 1 TO RETURN-CODE
+             PERFORM ABORT-RUN
+           END-IF.
+           READ TMPF INTO SCRATCH-DIR.
            CLOSE TMPF.
-           STRING TMPD "/extension/server/native" DELIMITED BY " "
-           INTO NAIVE.
-
            MOVE SPACES TO SH.
-           MOVE SPACES TO TMP.
+           STRING "rm -f -- " FUNCTION TRIM(BOOTSTRAP-FILE)
+             DELIMITED BY SIZE INTO SH.
+           CALL "SYSTEM" USING SH RETURNING RETVAL.
+
+       REMOVE-SCRATCH-DIR.
+           IF SCRATCH-DIR NOT = SPACES
+             MOVE SPACES TO SH
+             STRING "rm -fr -- " FUNCTION TRIM(SCRATCH-DIR)
+               DELIMITED BY SIZE INTO SH
+             CALL "SYSTEM" USING SH RETURNING RETVAL
+             MOVE SPACES TO SCRATCH-DIR
+           END-IF.
 
+       DETECT-OSTYPE.
+           MOVE SPACES TO TMPF-NAME.
+           STRING FUNCTION TRIM(SCRATCH-DIR) "/ostype.txt"
+             DELIMITED BY SIZE INTO TMPF-NAME.
+           MOVE SPACES TO SPIT.
+           STRING ">" FUNCTION TRIM(TMPF-NAME) DELIMITED BY SIZE INTO SPIT.
+           MOVE SPACES TO SH.
            STRING "bash -c 'printf -- %s $OSTYPE'"
            " " SPIT DELIMITED SIZE INTO SH.
            CALL "SYSTEM" USING SH RETURNING RETVAL.
            IF RETVAL NOT = 0
-             MOVE RETVAL TO RETURN-CODE
-             EXIT PROGRAM
+             COMPUTE RETURN-CODE = RETVAL / 256
+             PERFORM ABORT-RUN
            END-IF.
+           MOVE SPACES TO TMP.
            OPEN INPUT TMPF.
-           READ TMPF into OSTYPE.
+           IF TMPF-FS NOT = "00"
+             DISPLAY "DL: could not read temp capture file "
+                FUNCTION TRIM(TMPF-NAME)
+             MOVE 1 TO RETURN-CODE
+             PERFORM ABORT-RUN
+           END-IF.
+           READ TMPF INTO OSTYPE.
            CLOSE TMPF.
 
+       DETECT-ARCH.
+           MOVE SPACES TO TMPF-NAME.
+           STRING FUNCTION TRIM(SCRATCH-DIR) "/arch.txt"
+             DELIMITED BY SIZE INTO TMPF-NAME.
+           MOVE SPACES TO SPIT.
+           STRING ">" FUNCTION TRIM(TMPF-NAME) DELIMITED BY SIZE INTO SPIT.
            MOVE SPACES TO SH.
-           MOVE SPACES TO TMP.
-
-           STRING "gh-latest.sh" " . " REPO " " SPIT
-           DELIMITED SIZE INTO SH.
+           STRING "bash -c 'printf -- %s $(uname -m)'"
+           " " SPIT DELIMITED SIZE INTO SH.
            CALL "SYSTEM" USING SH RETURNING RETVAL.
            IF RETVAL NOT = 0
-             MOVE RETVAL TO RETURN-CODE
-             EXIT PROGRAM
+             COMPUTE RETURN-CODE = RETVAL / 256
+             PERFORM ABORT-RUN
            END-IF.
+           MOVE SPACES TO TMP.
            OPEN INPUT TMPF.
-           READ TMPF into VERSION.
+           IF TMPF-FS NOT = "00"
+             DISPLAY "DL: could not read temp capture file "
+                FUNCTION TRIM(TMPF-NAME)
+             MOVE 1 TO RETURN-CODE
+             PERFORM ABORT-RUN
+           END-IF.
+           READ TMPF INTO ARCH-RAW.
            CLOSE TMPF.
 
-           STRING "https://github.com/" REPO
-           "/releases/latest/download/cobol-language-support"
-           DELIMITED SIZE INTO URI.
-
+       CLASSIFY-PLATFORM.
            MOVE 0 TO OS-IDX.
            INSPECT OSTYPE TALLYING OS-IDX FOR LEADING "linux".
            IF OS-IDX = 1
-             STRING URI "-linux-x64-" VERSION ".vsix"
-             DELIMITED BY " " INTO URI
-             STRING NAIVE "/server-*"
-             DELIMITED BY " " INTO NAIVE
+             MOVE 1 TO OS-KIND
            END-IF.
 
            MOVE 0 TO OS-IDX.
            INSPECT OSTYPE TALLYING OS-IDX FOR LEADING "darwin".
            IF OS-IDX = 1
-             STRING URI "-darwin-arm64-" VERSION ".vsix"
-             DELIMITED BY " " INTO URI
-             STRING NAIVE "/server-*"
-             DELIMITED BY " " INTO NAIVE
+             MOVE 2 TO OS-KIND
            END-IF.
 
            MOVE 0 TO OS-IDX.
            INSPECT OSTYPE TALLYING OS-IDX FOR LEADING "msys".
            IF OS-IDX = 1
-             STRING BIN ".exe" DELIMITED BY SIZE INTO BIN
-             STRING URI "-win32-x64-" VERSION "-signed.vsix"
-             DELIMITED BY " " INTO URI
-             STRING NAIVE "/*"
-             DELIMITED BY " " INTO NAIVE
+             MOVE 3 TO OS-KIND
            END-IF.
 
-           MOVE SPACES TO SH.
+           MOVE 0 TO OS-IDX.
+           INSPECT ARCH-RAW TALLYING OS-IDX FOR LEADING "x86_64".
+           IF OS-IDX = 1
+             MOVE 1 TO ARCH-IDX
+           ELSE
+             MOVE 0 TO OS-IDX
+             INSPECT ARCH-RAW TALLYING OS-IDX FOR LEADING "arm64"
+             IF OS-IDX = 1
+               MOVE 2 TO ARCH-IDX
+             ELSE
+               MOVE 0 TO OS-IDX
+               INSPECT ARCH-RAW TALLYING OS-IDX FOR LEADING "aarch64"
+               IF OS-IDX = 1
+                 MOVE 2 TO ARCH-IDX
+               ELSE
+                 MOVE 0 TO ARCH-IDX
+               END-IF
+             END-IF
+           END-IF.
 
-           STRING "get.sh " URI
-           " | FMT=zip unpack.sh "
-           TMPD DELIMITED BY SIZE INTO SH.
-           CALL "SYSTEM" USING SH RETURNING RETVAL.
-           IF RETVAL NOT = 0
-             MOVE RETVAL TO RETURN-CODE
-             EXIT PROGRAM
+           EVALUATE OS-KIND ALSO ARCH-IDX
+             WHEN 1 ALSO 1 MOVE "linux-x64" TO PLATFORM-TAG
+             WHEN 1 ALSO 2 MOVE "linux-arm64" TO PLATFORM-TAG
+             WHEN 2 ALSO 1 MOVE "darwin-x64" TO PLATFORM-TAG
+             WHEN 2 ALSO 2 MOVE "darwin-arm64" TO PLATFORM-TAG
+             WHEN 3 ALSO 1 MOVE "win32-x64" TO PLATFORM-TAG
+             WHEN 3 ALSO 2 MOVE "win32-arm64" TO PLATFORM-TAG
+             WHEN OTHER
+               DISPLAY "DL: unsupported OSTYPE/arch combination: "
+                  FUNCTION TRIM(OSTYPE) "/" FUNCTION TRIM(ARCH-RAW)
+               MOVE 1 TO RETURN-CODE
+               PERFORM ABORT-RUN
+           END-EVALUATE.
+
+       BUILD-URI.
+           IF NOT ROLLBACK-URI-IS-READY
+             IF MIRROR-BASE-IS-SET
+               STRING FUNCTION TRIM(MIRROR-BASE-VALUE) FUNCTION TRIM(REPO)
+                 "/releases/latest/download/" FUNCTION TRIM(ASSET-PREFIX)
+                 DELIMITED BY SIZE INTO URI
+             ELSE
+               STRING "https://github.com/" FUNCTION TRIM(REPO)
+                 "/releases/latest/download/" FUNCTION TRIM(ASSET-PREFIX)
+                 DELIMITED BY SIZE INTO URI
+             END-IF
+             IF OS-KIND = 3
+               STRING FUNCTION TRIM(URI) "-" FUNCTION TRIM(PLATFORM-TAG)
+                 "-" FUNCTION TRIM(VERSION) "-signed.vsix"
+                 DELIMITED BY SIZE INTO URI
+             ELSE
+               STRING FUNCTION TRIM(URI) "-" FUNCTION TRIM(PLATFORM-TAG)
+                 "-" FUNCTION TRIM(VERSION) ".vsix"
+                 DELIMITED BY SIZE INTO URI
+             END-IF
            END-IF.
 
-           MOVE SPACES TO SH.
+       GET-ENV-VALUE.
+           MOVE SPACES TO ENV-NAME-BUF.
+           STRING FUNCTION TRIM(ENV-NAME-RAW) DELIMITED BY SIZE
+                  X"00" DELIMITED BY SIZE
+             INTO ENV-NAME-BUF.
+           SET PTR TO ADDRESS OF ENV-NAME-BUF.
+           CALL "getenv" USING BY VALUE PTR RETURNING PTR.
+           IF PTR = NULL
+             MOVE SPACES TO ENV-VALUE
+             MOVE "N" TO ENV-FOUND
+           ELSE
+             SET ADDRESS OF ENV TO PTR
+             MOVE 0 TO ENV-LEN
+             INSPECT ENV TALLYING ENV-LEN
+               FOR CHARACTERS BEFORE INITIAL X"00"
+             MOVE SPACES TO ENV-VALUE
+             MOVE ENV(1:ENV-LEN) TO ENV-VALUE
+             MOVE "Y" TO ENV-FOUND
+           END-IF.
 
-           STRING "install -v -b -- " NAIVE BIN
-           DELIMITED BY SIZE INTO SH.
+       SETUP-PATHS.
+           MOVE "HOME" TO ENV-NAME-RAW.
+           PERFORM GET-ENV-VALUE.
+           IF ENV-IS-FOUND
+             MOVE ENV-VALUE TO HOME-DIR
+           ELSE
+             MOVE "/tmp" TO HOME-DIR
+           END-IF.
+           STRING FUNCTION TRIM(HOME-DIR) "/.cache/cobol_ls"
+             DELIMITED BY SIZE INTO CACHE-DIR.
+           STRING FUNCTION TRIM(CACHE-DIR) "/versions.manifest"
+             DELIMITED BY SIZE INTO VERSIONS-FILE.
+           STRING FUNCTION TRIM(CACHE-DIR) "/install.log"
+             DELIMITED BY SIZE INTO LOG-FILE.
+           IF NOT DRY-RUN-ON
+             MOVE SPACES TO SH
+             STRING "mkdir -p -- " FUNCTION TRIM(CACHE-DIR)
+               DELIMITED BY SIZE INTO SH
+             CALL "SYSTEM" USING SH RETURNING RETVAL
+             IF RETVAL NOT = 0
+               COMPUTE RETURN-CODE = RETVAL / 256
+               PERFORM ABORT-RUN
+             END-IF
+           END-IF.
+
+       READ-VERSION-OVERRIDE.
+           MOVE "VERSION-OVERRIDE" TO ENV-NAME-RAW.
+           PERFORM GET-ENV-VALUE.
+           IF ENV-IS-FOUND AND ENV-VALUE NOT = SPACES
+             MOVE SPACES TO VO-RAW
+             MOVE ENV-VALUE TO VO-RAW
+             MOVE 0 TO VERSION-OVERRIDE-COUNT
+             MOVE "N" TO VO-OVERFLOW-FLAG
+             MOVE "N" TO VERSION-OVERRIDE-WILDCARD-FLAG
+             MOVE SPACES TO VERSION-OVERRIDE-WILDCARD-VALUE
+             COMPUTE VO-LEN = FUNCTION LENGTH(FUNCTION TRIM(VO-RAW))
+             MOVE 1 TO VO-PTR
+             PERFORM UNTIL VO-PTR > VO-LEN
+               MOVE SPACES TO VO-TOKEN
+               UNSTRING VO-RAW DELIMITED BY ","
+                 INTO VO-TOKEN
+                 WITH POINTER VO-PTR
+               END-UNSTRING
+               IF FUNCTION TRIM(VO-TOKEN) NOT = SPACES
+                 MOVE 0 TO VO-EQ-COUNT
+                 INSPECT VO-TOKEN TALLYING VO-EQ-COUNT FOR ALL "="
+                 IF VO-EQ-COUNT > 0 AND VERSION-OVERRIDE-COUNT < 20
+                   MOVE SPACES TO VO-REPO-PART
+                   MOVE SPACES TO VO-VALUE-PART
+                   UNSTRING VO-TOKEN DELIMITED BY "="
+                     INTO VO-REPO-PART VO-VALUE-PART
+                   ADD 1 TO VERSION-OVERRIDE-COUNT
+                   MOVE FUNCTION TRIM(VO-REPO-PART)
+                     TO VO-REPO-T(VERSION-OVERRIDE-COUNT)
+                   MOVE FUNCTION TRIM(VO-VALUE-PART)
+                     TO VO-VALUE-T(VERSION-OVERRIDE-COUNT)
+                 ELSE
+                   IF VO-EQ-COUNT > 0 AND NOT VO-OVERFLOW-WARNED
+                     DISPLAY "DL: warning -- VERSION-OVERRIDE has more "
+                        "than 20 entries, extra entries ignored"
+                     SET VO-OVERFLOW-WARNED TO TRUE
+                   ELSE
+                     MOVE FUNCTION TRIM(VO-TOKEN)
+                       TO VERSION-OVERRIDE-WILDCARD-VALUE
+                     SET VERSION-OVERRIDE-WILDCARD-IS-SET TO TRUE
+                   END-IF
+                 END-IF
+               END-IF
+             END-PERFORM
+           END-IF.
+
+       READ-DRY-RUN-FLAG.
+           MOVE "DRY-RUN" TO ENV-NAME-RAW.
+           PERFORM GET-ENV-VALUE.
+           IF ENV-IS-FOUND AND ENV-VALUE NOT = SPACES
+             SET DRY-RUN-ON TO TRUE
+           END-IF.
+
+       READ-MIRROR-BASE.
+           MOVE "MIRROR-BASE" TO ENV-NAME-RAW.
+           PERFORM GET-ENV-VALUE.
+           IF ENV-IS-FOUND AND ENV-VALUE NOT = SPACES
+             MOVE ENV-VALUE TO MIRROR-BASE-VALUE
+             SET MIRROR-BASE-IS-SET TO TRUE
+           END-IF.
+
+       READ-MANIFEST-OVERRIDE.
+           MOVE "MANIFEST" TO ENV-NAME-RAW.
+           PERFORM GET-ENV-VALUE.
+           IF ENV-IS-FOUND AND ENV-VALUE NOT = SPACES
+             MOVE ENV-VALUE TO MANIFEST-OVERRIDE-VALUE
+             SET MANIFEST-OVERRIDE-IS-SET TO TRUE
+           END-IF.
+
+       LOAD-MANIFEST.
+           IF MANIFEST-OVERRIDE-IS-SET
+             MOVE MANIFEST-OVERRIDE-VALUE TO MANIFEST-FILE-NAME
+           ELSE
+             STRING FUNCTION TRIM(CACHE-DIR) "/extensions.manifest"
+               DELIMITED BY SIZE INTO MANIFEST-FILE-NAME
+           END-IF.
+           MOVE 0 TO ENTRY-COUNT.
+           MOVE "N" TO MANIFEST-OVERFLOW-FLAG.
+           OPEN INPUT MANIFEST-FILE-SEL.
+           IF MANIFEST-FS = "00"
+             PERFORM UNTIL MANIFEST-FS NOT = "00"
+               READ MANIFEST-FILE-SEL
+                 AT END MOVE "10" TO MANIFEST-FS
+                 NOT AT END
+                   MOVE FUNCTION TRIM(MANIFEST-REC) TO MANIFEST-TRIMMED
+                   IF MANIFEST-TRIMMED NOT = SPACES
+                      AND MANIFEST-TRIMMED(1:1) NOT = "#"
+                     IF ENTRY-COUNT < 20
+                       MOVE SPACES TO ENTRY-REPO-FLD
+                       MOVE SPACES TO ENTRY-ASSET-FLD
+                       MOVE SPACES TO ENTRY-BIN-FLD
+                       UNSTRING MANIFEST-TRIMMED DELIMITED BY "|"
+                         INTO ENTRY-REPO-FLD ENTRY-ASSET-FLD ENTRY-BIN-FLD
+                       ADD 1 TO ENTRY-COUNT
+                       MOVE ENTRY-REPO-FLD TO ENTRY-REPO-T(ENTRY-COUNT)
+                       MOVE ENTRY-ASSET-FLD TO ENTRY-ASSET-T(ENTRY-COUNT)
+                       MOVE ENTRY-BIN-FLD TO ENTRY-BIN-T(ENTRY-COUNT)
+                     ELSE
+                       IF NOT MANIFEST-OVERFLOW-WARNED
+                         DISPLAY "DL: warning -- manifest has more than "
+                            "20 entries, extra entries ignored"
+                         SET MANIFEST-OVERFLOW-WARNED TO TRUE
+                       END-IF
+                     END-IF
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE MANIFEST-FILE-SEL
+           ELSE
+             IF MANIFEST-OVERRIDE-IS-SET
+               DISPLAY "DL: MANIFEST=" FUNCTION TRIM(MANIFEST-FILE-NAME)
+                  " could not be opened (status " MANIFEST-FS ")"
+               MOVE 1 TO RETURN-CODE
+               PERFORM ABORT-RUN
+             END-IF
+           END-IF.
+           IF ENTRY-COUNT = 0
+             MOVE 1 TO ENTRY-COUNT
+             MOVE REPO TO ENTRY-REPO-T(1)
+             MOVE ASSET-PREFIX TO ENTRY-ASSET-T(1)
+             MOVE SPACES TO ENTRY-BIN-T(1)
+           END-IF.
+
+       RESOLVE-LATEST-VERSION.
+           MOVE SPACES TO TMPF-NAME.
+           STRING FUNCTION TRIM(SCRATCH-DIR) "/version-" ENTRY-IDX ".txt"
+             DELIMITED BY SIZE INTO TMPF-NAME.
+           MOVE SPACES TO SPIT.
+           STRING ">" FUNCTION TRIM(TMPF-NAME) DELIMITED BY SIZE INTO SPIT.
+           MOVE SPACES TO SH.
+           STRING "gh-latest.sh" " . " FUNCTION TRIM(REPO) " " SPIT
+           DELIMITED SIZE INTO SH.
            CALL "SYSTEM" USING SH RETURNING RETVAL.
            IF RETVAL NOT = 0
-             MOVE RETVAL TO RETURN-CODE
-             EXIT PROGRAM
+             COMPUTE RETURN-CODE = RETVAL / 256
+             PERFORM ABORT-ENTRY
            END-IF.
 
-           MOVE SPACES TO SH.
+           IF NOT ENTRY-FAILED
+             MOVE SPACES TO TMP
+             OPEN INPUT TMPF
+             IF TMPF-FS NOT = "00"
+               DISPLAY "DL: could not read temp capture file "
+                  FUNCTION TRIM(TMPF-NAME)
+               MOVE 1 TO RETURN-CODE
+               PERFORM ABORT-ENTRY
+             ELSE
+               READ TMPF INTO VERSION
+               CLOSE TMPF
+             END-IF
+           END-IF.
+
+       FIND-ROLLBACK-VERSION.
+           MOVE 0 TO VER-MATCH-COUNT.
+           PERFORM ACQUIRE-VERSION-LOCK.
+           OPEN INPUT VER-FILE.
+           IF VER-FS = "00"
+             PERFORM UNTIL VER-FS NOT = "00"
+               READ VER-FILE
+                 AT END MOVE "10" TO VER-FS
+                 NOT AT END
+                   UNSTRING VER-REC DELIMITED BY "|"
+                     INTO VER-TS VER-REPO-FLD VER-PLATFORM-FLD
+                          VER-VERSION-FLD VER-URI-FLD
+                   IF FUNCTION TRIM(VER-REPO-FLD) = FUNCTION TRIM(REPO)
+                      AND FUNCTION TRIM(VER-PLATFORM-FLD)
+                          = FUNCTION TRIM(PLATFORM-TAG)
+                      AND VER-MATCH-COUNT < 20
+                     ADD 1 TO VER-MATCH-COUNT
+                     MOVE VER-VERSION-FLD
+                       TO VER-HIST-VERSION(VER-MATCH-COUNT)
+                     MOVE VER-URI-FLD TO VER-HIST-URI(VER-MATCH-COUNT)
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE VER-FILE
+           END-IF.
+           PERFORM RELEASE-VERSION-LOCK.
+
+           IF VER-MATCH-COUNT < 2
+             DISPLAY "DL: warning -- rollback requested but no prior "
+                "version history for " FUNCTION TRIM(REPO)
+                " -- skipping this entry"
+             MOVE 1 TO RETURN-CODE
+             PERFORM ABORT-ENTRY
+           ELSE
+             COMPUTE VER-HIST-IDX = VER-MATCH-COUNT - 1
+             MOVE VER-HIST-VERSION(VER-HIST-IDX) TO VERSION
+             MOVE VER-HIST-URI(VER-HIST-IDX) TO URI
+             SET ROLLBACK-URI-IS-READY TO TRUE
+           END-IF.
+
+       APPEND-VERSION-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO VER-TS.
+           MOVE REPO TO VER-REPO-FLD.
+           MOVE PLATFORM-TAG TO VER-PLATFORM-FLD.
+           MOVE VERSION TO VER-VERSION-FLD.
+           MOVE URI TO VER-URI-FLD.
+           MOVE SPACES TO VER-REC.
+           STRING FUNCTION TRIM(VER-TS) "|" FUNCTION TRIM(VER-REPO-FLD) "|"
+                  FUNCTION TRIM(VER-PLATFORM-FLD) "|"
+                  FUNCTION TRIM(VER-VERSION-FLD) "|"
+                  FUNCTION TRIM(VER-URI-FLD)
+             DELIMITED BY SIZE INTO VER-REC.
+           MOVE VER-REC TO NEW-VER-LINE.
+           PERFORM ACQUIRE-VERSION-LOCK.
+           PERFORM PRUNE-VERSION-HISTORY.
+           OPEN EXTEND VER-FILE.
+           IF VER-FS NOT = "00"
+             OPEN OUTPUT VER-FILE
+           END-IF.
+           MOVE NEW-VER-LINE TO VER-REC.
+           WRITE VER-REC.
+           CLOSE VER-FILE.
+           PERFORM RELEASE-VERSION-LOCK.
+
+       PRUNE-VERSION-HISTORY.
+           MOVE 0 TO ALL-LINE-COUNT.
+           OPEN INPUT VER-FILE.
+           IF VER-FS = "00"
+             PERFORM UNTIL VER-FS NOT = "00"
+               READ VER-FILE
+                 AT END MOVE "10" TO VER-FS
+                 NOT AT END
+                   IF ALL-LINE-COUNT < 200
+                     ADD 1 TO ALL-LINE-COUNT
+                     MOVE VER-REC TO ALL-LINE-TEXT(ALL-LINE-COUNT)
+                     UNSTRING VER-REC DELIMITED BY "|"
+                       INTO VER-TS VER-REPO-FLD VER-PLATFORM-FLD
+                            VER-VERSION-FLD VER-URI-FLD
+                     MOVE VER-REPO-FLD TO ALL-LINE-REPO(ALL-LINE-COUNT)
+                     MOVE VER-PLATFORM-FLD TO ALL-LINE-PLATFORM(ALL-LINE-COUNT)
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE VER-FILE
+           END-IF.
+
+           MOVE 0 TO KEY-MATCH-COUNT.
+           PERFORM VARYING ALL-LINE-IDX FROM 1 BY 1
+               UNTIL ALL-LINE-IDX > ALL-LINE-COUNT
+             IF FUNCTION TRIM(ALL-LINE-REPO(ALL-LINE-IDX)) = FUNCTION TRIM(REPO)
+                AND FUNCTION TRIM(ALL-LINE-PLATFORM(ALL-LINE-IDX))
+                    = FUNCTION TRIM(PLATFORM-TAG)
+               ADD 1 TO KEY-MATCH-COUNT
+             END-IF
+           END-PERFORM.
+
+           MOVE 0 TO KEY-DROP-COUNT.
+           IF KEY-MATCH-COUNT >= VER-HIST-CAP
+             COMPUTE KEY-DROP-COUNT = KEY-MATCH-COUNT - VER-HIST-CAP + 1
+           END-IF.
+
+           OPEN OUTPUT VER-FILE.
+           MOVE 0 TO KEY-SEEN-COUNT.
+           PERFORM VARYING ALL-LINE-IDX FROM 1 BY 1
+               UNTIL ALL-LINE-IDX > ALL-LINE-COUNT
+             IF FUNCTION TRIM(ALL-LINE-REPO(ALL-LINE-IDX)) = FUNCTION TRIM(REPO)
+                AND FUNCTION TRIM(ALL-LINE-PLATFORM(ALL-LINE-IDX))
+                    = FUNCTION TRIM(PLATFORM-TAG)
+               ADD 1 TO KEY-SEEN-COUNT
+               IF KEY-SEEN-COUNT > KEY-DROP-COUNT
+                 MOVE ALL-LINE-TEXT(ALL-LINE-IDX) TO VER-REC
+                 WRITE VER-REC
+               END-IF
+             ELSE
+               MOVE ALL-LINE-TEXT(ALL-LINE-IDX) TO VER-REC
+               WRITE VER-REC
+             END-IF
+           END-PERFORM.
+           CLOSE VER-FILE.
+
+       APPEND-LOG-LINE.
+           MOVE FUNCTION CURRENT-DATE TO VER-TS.
+           MOVE RETURN-CODE TO LOG-RETVAL.
+           MOVE SPACES TO LOG-REC.
+           STRING FUNCTION TRIM(VER-TS) "|" FUNCTION TRIM(VERSION) "|"
+                  FUNCTION TRIM(OSTYPE) "|" FUNCTION TRIM(BIN) "|"
+                  LOG-RETVAL
+             DELIMITED BY SIZE INTO LOG-REC.
+           PERFORM ACQUIRE-LOG-LOCK.
+           OPEN EXTEND LOG-FILE-SEL.
+           IF LOG-FS NOT = "00"
+             OPEN OUTPUT LOG-FILE-SEL
+           END-IF.
+           WRITE LOG-REC.
+           CLOSE LOG-FILE-SEL.
+           PERFORM RELEASE-LOG-LOCK.
+
+       ACQUIRE-VERSION-LOCK.
+           MOVE SPACES TO LOCK-FILE-NAME.
+           STRING FUNCTION TRIM(VERSIONS-FILE) ".lock"
+             DELIMITED BY SIZE INTO LOCK-FILE-NAME.
+           PERFORM ACQUIRE-LOCK.
+
+       RELEASE-VERSION-LOCK.
+           PERFORM RELEASE-LOCK.
 
-           STRING "rm -v -fr -- " TMPD
-           DELIMITED BY SIZE INTO SH.
+       ACQUIRE-LOG-LOCK.
+           MOVE SPACES TO LOCK-FILE-NAME.
+           STRING FUNCTION TRIM(LOG-FILE) ".lock"
+             DELIMITED BY SIZE INTO LOCK-FILE-NAME.
+           PERFORM ACQUIRE-LOCK.
+
+       RELEASE-LOG-LOCK.
+           PERFORM RELEASE-LOCK.
+
+       ACQUIRE-LOCK.
+           MOVE SPACES TO LOCK-PID-FILE.
+           STRING FUNCTION TRIM(LOCK-FILE-NAME) ".pid"
+             DELIMITED BY SIZE INTO LOCK-PID-FILE.
+           MOVE SPACES TO LOCK-READY-FILE.
+           STRING FUNCTION TRIM(LOCK-FILE-NAME) ".ready"
+             DELIMITED BY SIZE INTO LOCK-READY-FILE.
+           MOVE SPACES TO SH.
+           STRING "rm -f -- " FUNCTION TRIM(LOCK-READY-FILE) " "
+                  FUNCTION TRIM(LOCK-PID-FILE) "; (flock -- "
+                  FUNCTION TRIM(LOCK-FILE-NAME) " sh -c 'touch -- "
+                  FUNCTION TRIM(LOCK-READY-FILE) "; exec sleep 86400') & "
+                  "echo $! > " FUNCTION TRIM(LOCK-PID-FILE)
+             DELIMITED BY SIZE INTO SH.
            CALL "SYSTEM" USING SH RETURNING RETVAL.
-           IF RETVAL NOT = 0
-             MOVE RETVAL TO RETURN-CODE
-             EXIT PROGRAM
+
+           MOVE 0 TO LOCK-WAIT-COUNT.
+           MOVE LOCK-READY-FILE TO TMPF-NAME.
+           MOVE "10" TO TMPF-FS.
+           PERFORM WAIT-FOR-LOCK-READY
+             UNTIL TMPF-FS = "00" OR LOCK-WAIT-COUNT > 200.
+           IF TMPF-FS NOT = "00"
+             DISPLAY "DL: warning -- timed out waiting for lock on "
+                FUNCTION TRIM(LOCK-FILE-NAME) " -- proceeding unlocked"
+           END-IF.
+
+           MOVE SPACES TO LOCK-PID-VALUE.
+           MOVE LOCK-PID-FILE TO TMPF-NAME.
+           OPEN INPUT TMPF.
+           IF TMPF-FS = "00"
+             READ TMPF INTO LOCK-PID-VALUE
+             CLOSE TMPF
+           END-IF.
+
+       WAIT-FOR-LOCK-READY.
+           CALL "SYSTEM" USING "sleep 0.05" RETURNING RETVAL.
+           OPEN INPUT TMPF.
+           IF TMPF-FS = "00"
+             CLOSE TMPF
+           END-IF.
+           ADD 1 TO LOCK-WAIT-COUNT.
+
+       RELEASE-LOCK.
+           IF LOCK-PID-VALUE NOT = SPACES
+             MOVE SPACES TO SH
+             STRING "PGID=$(ps -o pgid= -p "
+                    FUNCTION TRIM(LOCK-PID-VALUE)
+                    " 2>/dev/null | tr -d ' '); [ -n $PGID ] && "
+                    "kill -- -$PGID 2>/dev/null; rm -f -- "
+                    FUNCTION TRIM(LOCK-READY-FILE) " "
+                    FUNCTION TRIM(LOCK-PID-FILE)
+               DELIMITED BY SIZE INTO SH
+             CALL "SYSTEM" USING SH RETURNING RETVAL
+             MOVE SPACES TO LOCK-PID-VALUE
+           END-IF.
+
+       ABORT-RUN.
+           IF TMPD NOT = SPACES
+             MOVE SPACES TO SH
+             STRING "rm -v -fr -- " FUNCTION TRIM(TMPD)
+               DELIMITED BY SIZE INTO SH
+             CALL "SYSTEM" USING SH RETURNING RETVAL
+             MOVE SPACES TO TMPD
+           END-IF.
+           PERFORM REMOVE-SCRATCH-DIR.
+           IF NOT DRY-RUN-ON
+             PERFORM APPEND-LOG-LINE
+           END-IF.
+           STOP RUN.
+
+       ABORT-ENTRY.
+           IF TMPD NOT = SPACES
+             MOVE SPACES TO SH
+             STRING "rm -v -fr -- " FUNCTION TRIM(TMPD)
+               DELIMITED BY SIZE INTO SH
+             CALL "SYSTEM" USING SH RETURNING RETVAL
+             MOVE SPACES TO TMPD
+           END-IF.
+           SET ENTRY-FAILED TO TRUE.
+           IF NOT DRY-RUN-ON
+             PERFORM APPEND-LOG-LINE
            END-IF.
